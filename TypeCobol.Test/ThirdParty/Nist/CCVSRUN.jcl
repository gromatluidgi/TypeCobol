@@ -0,0 +1,52 @@
+//CCVSRUN  JOB (ACCTNO),'CCVS REGRESSION SUITE',CLASS=A,MSGCLASS=X,
+//             RESTART=STEP1
+//*********************************************************************
+//*  CCVSRUN -- DRIVER JOB FOR THE OVERNIGHT CCVS1 REGRESSION SUITE.
+//*
+//*  RUNS EACH CCVS1-BASED VALIDATION PROGRAM IN SEQUENCE (STEP1,
+//*  STEP2, ...) AND FINISHES WITH CCVSRPT, WHICH ROLLS EVERY
+//*  PROGRAM'S RUN-SUMMARY-FILE RECORD UP INTO ONE REPORT.
+//*
+//*  RESTART: IF THIS JOB ABENDS, DO NOT RESUBMIT FROM THE TOP.
+//*  CHECK THE JOB LOG FOR THE LAST STEP THAT COMPLETED NORMALLY AND
+//*  RESUBMIT WITH RESTART=stepname NAMING THE NEXT STEP IN SEQUENCE
+//*  (EITHER ON THE JOB CARD ABOVE OR VIA THE OPERATOR'S RESTART
+//*  PANEL), SO ONLY THE REMAINING PROGRAMS ARE RE-RUN. EACH STEP
+//*  APPENDS ITS RUN-SUMMARY-FILE RECORD (OPEN EXTEND) RATHER THAN
+//*  REPLACING THE FILE, SO A COMPLETED STEP NEVER HAS TO BE REPEATED
+//*  AND WILL NOT DOUBLE-COUNT IN THE ROLLUP. THE FILE IS NEVER
+//*  EMPTIED BETWEEN NIGHTS EITHER, SO EACH RECORD CARRIES ITS OWN
+//*  RUN DATE AND CCVSRPT ONLY ROLLS UP TODAY'S RECORDS.
+//*
+//*  TO ADD ANOTHER CCVS1-BASED TEST PROGRAM TO THE SUITE, COPY ONE OF
+//*  THE STEPN EXEC STATEMENTS BELOW, GIVE IT THE NEXT STEP NAME, AND
+//*  MOVE THE FINAL CCVSRPT STEP DOWN SO IT STILL RUNS LAST.
+//*********************************************************************
+//*
+//STEP1    EXEC PGM=K6SCA
+//*  PRINT-FILE IS NO LONGER ASSIGNED TO A DD HERE -- K6SCA NOW BUILDS
+//*  ITS OWN DATASET NAME AT OPEN TIME (CCVS.<PGM-ID>.<RUN DATE>.PRINT)
+//*  AND ALLOCATES IT DYNAMICALLY, SO EACH DAY'S REPORT GETS ITS OWN
+//*  GENERATION INSTEAD OF OVERWRITING THE PRIOR RUN'S.
+//XXXXX056 DD   DSN=CCVS.RUN.SUMMARY,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1))
+//XXXXX058 DD   DSN=CCVS.K6SCA.TESTCASE,DISP=SHR
+//XXXXX059 DD   DSN=CCVS.K6SCA.MACHINE,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=250,BLKSIZE=2500)
+//XXXXX060 DD   DSN=CCVS.K6SCA.HISTORY,DISP=SHR
+//XXXXX061 DD   DSN=CCVS.RUN.ALERT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1))
+//XXXXX062 DD   DSN=CCVS.K6SCA.CHKPT,DISP=SHR
+//XXXXX063 DD   DSN=CCVS.K6SCA.HISTDTL,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//*  -- ADD FURTHER CCVS1-BASED TEST PROGRAMS HERE AS STEP2, STEP3 --
+//*
+//STEPRPT  EXEC PGM=CCVSRPT
+//XXXXX056 DD   DSN=CCVS.RUN.SUMMARY,DISP=SHR
+//XXXXX057 DD   DSN=CCVS.RUN.ROLLUP,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=120,BLKSIZE=1200)
+//SYSOUT   DD   SYSOUT=*
+//
