@@ -0,0 +1,132 @@
+000100 IDENTIFICATION DIVISION.                                         CCVSR1.0
+000110 PROGRAM-ID. CCVSRPT.                                             CCVSR1.0
+000120*    CONSOLIDATES THE PER-PROGRAM RUN-SUMMARY-FILE RECORDS WRITTENCCVSR1.0
+000130*    EACH CCVS1-BASED TEST PROGRAM (SEE WRITE-RUN-SUMMARY IN K6SCACCVSR1.0
+000140*    INTO ONE ROLLED-UP REPORT COVERING THE WHOLE NIGHT'S SUITE.  CCVSR1.0
+000150*    RUN THIS AFTER THE LAST TEST PROGRAM IN THE SUITE HAS CLOSED.CCVSR1.0
+000160 ENVIRONMENT DIVISION.                                            CCVSR1.0
+000170 INPUT-OUTPUT SECTION.                                            CCVSR1.0
+000180 FILE-CONTROL.                                                    CCVSR1.0
+000190     SELECT RUN-SUMMARY-FILE ASSIGN TO                            CCVSR1.0
+000200     XXXXX056.                                                    CCVSR1.0
+000210     SELECT ROLLUP-FILE ASSIGN TO                                 CCVSR1.0
+000220     XXXXX057.                                                    CCVSR1.0
+000230 DATA DIVISION.                                                   CCVSR1.0
+000240 FILE SECTION.                                                    CCVSR1.0
+000250 FD  RUN-SUMMARY-FILE.                                            CCVSR1.0
+000260 01  RUN-SUMMARY-REC.                                             CCVSR1.0
+000270     02 RS-PGM-ID            PIC X(9).                            CCVSR1.0
+000280     02 FILLER               PIC X      VALUE SPACE.              CCVSR1.0
+000290     02 RS-PASS-COUNT        PIC 9(3).                            CCVSR1.0
+000300     02 FILLER               PIC X      VALUE SPACE.              CCVSR1.0
+000310     02 RS-ERROR-COUNT       PIC 9(3).                            CCVSR1.0
+000320     02 FILLER               PIC X      VALUE SPACE.              CCVSR1.0
+000330     02 RS-DELETE-COUNT      PIC 9(3).                            CCVSR1.0
+000340     02 FILLER               PIC X      VALUE SPACE.              CCVSR1.0
+000350     02 RS-INSPECT-COUNT     PIC 9(3).                            CCVSR1.0
+000355     02 FILLER               PIC X      VALUE SPACE.              CCVSR1.0
+000356     02 RS-RUN-DATE           PIC 9(8).                           CCVSR1.0
+000360     02 FILLER               PIC X(88)  VALUE SPACE.              CCVSR1.0
+000370 FD  ROLLUP-FILE.                                                 CCVSR1.0
+000380 01  ROLLUP-REC                         PIC X(120).               CCVSR1.0
+000390 WORKING-STORAGE SECTION.                                         CCVSR1.0
+000400 01  RUN-SUMMARY-EOF-SW                 PIC X      VALUE "N".     CCVSR1.0
+000410     88 RUN-SUMMARY-EOF                            VALUE "Y".     CCVSR1.0
+000415 01  TODAYS-RUN-DATE                    PIC 9(8)   VALUE ZERO.    CCVSR1.0
+000420 01  PGM-TOTAL-COUNT                    PIC 99     VALUE ZERO.    CCVSR1.0
+000430 01  GRAND-PASS-TOTAL                   PIC 9(5)   VALUE ZERO.    CCVSR1.0
+000440 01  GRAND-ERROR-TOTAL                  PIC 9(5)   VALUE ZERO.    CCVSR1.0
+000450 01  GRAND-DELETE-TOTAL                 PIC 9(5)   VALUE ZERO.    CCVSR1.0
+000460 01  GRAND-INSPECT-TOTAL                PIC 9(5)   VALUE ZERO.    CCVSR1.0
+000470 01  ROLLUP-HEADING-1.                                            CCVSR1.0
+000480     02 FILLER PIC X(20) VALUE SPACE.                             CCVSR1.0
+000490     02 FILLER PIC X(38)                                          CCVSR1.0
+000500         VALUE "CONSOLIDATED CCVS RUN SUMMARY REPORT".            CCVSR1.0
+000510     02 FILLER PIC X(62) VALUE SPACE.                             CCVSR1.0
+000520 01  ROLLUP-HEADING-2.                                            CCVSR1.0
+000530     02 FILLER PIC X(20) VALUE SPACE.                             CCVSR1.0
+000540     02 FILLER PIC X(9)  VALUE "PROGRAM".                         CCVSR1.0
+000550     02 FILLER PIC X(3)  VALUE SPACE.                             CCVSR1.0
+000560     02 FILLER PIC X(5)  VALUE " PASS".                           CCVSR1.0
+000570     02 FILLER PIC X(3)  VALUE SPACE.                             CCVSR1.0
+000580     02 FILLER PIC X(5)  VALUE "ERROR".                           CCVSR1.0
+000590     02 FILLER PIC X(3)  VALUE SPACE.                             CCVSR1.0
+000600     02 FILLER PIC X(5)  VALUE "DELET".                           CCVSR1.0
+000610     02 FILLER PIC X(3)  VALUE SPACE.                             CCVSR1.0
+000620     02 FILLER PIC X(5)  VALUE "INSPT".                           CCVSR1.0
+000630     02 FILLER PIC X(59) VALUE SPACE.                             CCVSR1.0
+000640 01  ROLLUP-DETAIL-LINE.                                          CCVSR1.0
+000650     02 FILLER PIC X(20) VALUE SPACE.                             CCVSR1.0
+000660     02 RD-PGM-ID          PIC X(9).                              CCVSR1.0
+000670     02 FILLER PIC X(3)  VALUE SPACE.                             CCVSR1.0
+000680     02 RD-PASS            PIC ZZZZ9.                             CCVSR1.0
+000690     02 FILLER PIC X(3)  VALUE SPACE.                             CCVSR1.0
+000700     02 RD-ERROR           PIC ZZZZ9.                             CCVSR1.0
+000710     02 FILLER PIC X(3)  VALUE SPACE.                             CCVSR1.0
+000720     02 RD-DELETE          PIC ZZZZ9.                             CCVSR1.0
+000730     02 FILLER PIC X(3)  VALUE SPACE.                             CCVSR1.0
+000740     02 RD-INSPECT         PIC ZZZZ9.                             CCVSR1.0
+000750     02 FILLER PIC X(59) VALUE SPACE.                             CCVSR1.0
+000760 01  ROLLUP-GRAND-TOTAL-LINE.                                     CCVSR1.0
+000770     02 FILLER PIC X(20) VALUE SPACE.                             CCVSR1.0
+000780     02 FILLER PIC X(9)  VALUE "GRAND TOT".                       CCVSR1.0
+000790     02 FILLER PIC X(3)  VALUE SPACE.                             CCVSR1.0
+000800     02 RG-PASS            PIC ZZZZ9.                             CCVSR1.0
+000810     02 FILLER PIC X(3)  VALUE SPACE.                             CCVSR1.0
+000820     02 RG-ERROR           PIC ZZZZ9.                             CCVSR1.0
+000830     02 FILLER PIC X(3)  VALUE SPACE.                             CCVSR1.0
+000840     02 RG-DELETE          PIC ZZZZ9.                             CCVSR1.0
+000850     02 FILLER PIC X(3)  VALUE SPACE.                             CCVSR1.0
+000860     02 RG-INSPECT         PIC ZZZZ9.                             CCVSR1.0
+000870     02 FILLER PIC X(59) VALUE SPACE.                             CCVSR1.0
+000880 PROCEDURE DIVISION.                                              CCVSR1.0
+000890 CCVSRPT-MAIN SECTION.                                            CCVSR1.0
+000900 OPEN-FILES.                                                      CCVSR1.0
+000905     ACCEPT TODAYS-RUN-DATE FROM DATE YYYYMMDD.                   CCVSR1.0
+000910     OPEN INPUT RUN-SUMMARY-FILE.                                 CCVSR1.0
+000920     OPEN OUTPUT ROLLUP-FILE.                                     CCVSR1.0
+000930     PERFORM PRINT-ROLLUP-HEADINGS.                               CCVSR1.0
+000940     PERFORM READ-RUN-SUMMARY.                                    CCVSR1.0
+000950     PERFORM PROCESS-SUMMARY THRU PROCESS-SUMMARY-EXIT            CCVSR1.0
+000960         UNTIL RUN-SUMMARY-EOF.                                   CCVSR1.0
+000970     PERFORM PRINT-GRAND-TOTAL.                                   CCVSR1.0
+000980     CLOSE RUN-SUMMARY-FILE ROLLUP-FILE.                          CCVSR1.0
+000990     STOP RUN.                                                    CCVSR1.0
+001000 READ-RUN-SUMMARY.                                                CCVSR1.0
+001010     READ RUN-SUMMARY-FILE                                        CCVSR1.0
+001020         AT END SET RUN-SUMMARY-EOF TO TRUE.                      CCVSR1.0
+001030 PROCESS-SUMMARY.                                                 CCVSR1.0
+001035     IF RS-RUN-DATE NOT EQUAL TO TODAYS-RUN-DATE                  CCVSR1.0
+001036         GO TO PROCESS-SUMMARY-SKIP.                              CCVSR1.0
+001040     ADD 1                TO PGM-TOTAL-COUNT.                     CCVSR1.0
+001050     ADD RS-PASS-COUNT    TO GRAND-PASS-TOTAL.                    CCVSR1.0
+001060     ADD RS-ERROR-COUNT   TO GRAND-ERROR-TOTAL.                   CCVSR1.0
+001070     ADD RS-DELETE-COUNT  TO GRAND-DELETE-TOTAL.                  CCVSR1.0
+001080     ADD RS-INSPECT-COUNT TO GRAND-INSPECT-TOTAL.                 CCVSR1.0
+001090     MOVE SPACE            TO ROLLUP-DETAIL-LINE.                 CCVSR1.0
+001100     MOVE RS-PGM-ID        TO RD-PGM-ID.                          CCVSR1.0
+001110     MOVE RS-PASS-COUNT    TO RD-PASS.                            CCVSR1.0
+001120     MOVE RS-ERROR-COUNT   TO RD-ERROR.                           CCVSR1.0
+001130     MOVE RS-DELETE-COUNT  TO RD-DELETE.                          CCVSR1.0
+001140     MOVE RS-INSPECT-COUNT TO RD-INSPECT.                         CCVSR1.0
+001150     MOVE ROLLUP-DETAIL-LINE TO ROLLUP-REC.                       CCVSR1.0
+001160     PERFORM WRITE-ROLLUP-LINE.                                   CCVSR1.0
+001170 PROCESS-SUMMARY-SKIP.                                            CCVSR1.0
+001175     PERFORM READ-RUN-SUMMARY.                                    CCVSR1.0
+001180 PROCESS-SUMMARY-EXIT.                                            CCVSR1.0
+001190     EXIT.                                                        CCVSR1.0
+001200 PRINT-ROLLUP-HEADINGS.                                           CCVSR1.0
+001210     MOVE ROLLUP-HEADING-1 TO ROLLUP-REC.                         CCVSR1.0
+001220     PERFORM WRITE-ROLLUP-LINE.                                   CCVSR1.0
+001230     MOVE ROLLUP-HEADING-2 TO ROLLUP-REC.                         CCVSR1.0
+001240     PERFORM WRITE-ROLLUP-LINE.                                   CCVSR1.0
+001250 PRINT-GRAND-TOTAL.                                               CCVSR1.0
+001260     MOVE SPACE               TO ROLLUP-GRAND-TOTAL-LINE.         CCVSR1.0
+001270     MOVE GRAND-PASS-TOTAL    TO RG-PASS.                         CCVSR1.0
+001280     MOVE GRAND-ERROR-TOTAL   TO RG-ERROR.                        CCVSR1.0
+001290     MOVE GRAND-DELETE-TOTAL  TO RG-DELETE.                       CCVSR1.0
+001300     MOVE GRAND-INSPECT-TOTAL TO RG-INSPECT.                      CCVSR1.0
+001310     MOVE ROLLUP-GRAND-TOTAL-LINE TO ROLLUP-REC.                  CCVSR1.0
+001320     PERFORM WRITE-ROLLUP-LINE.                                   CCVSR1.0
+001330 WRITE-ROLLUP-LINE.                                               CCVSR1.0
+001340     WRITE ROLLUP-REC AFTER ADVANCING 1 LINES.                    CCVSR1.0
