@@ -6,13 +6,97 @@
 000600 INPUT-OUTPUT SECTION.                                            K6SCA4.2
 000700 FILE-CONTROL.                                                    K6SCA4.2
 000800     SELECT PRINT-FILE ASSIGN TO                                  K6SCA4.2
-000900     XXXXX055.                                                    K6SCA4.2
+000900     PRINT-FILE-NAME.                                             K6SCA4.2
+000910     SELECT RUN-SUMMARY-FILE ASSIGN TO                            K6SCA4.2
+000920     XXXXX056.                                                    K6SCA4.2
+000930     SELECT TEST-CASE-FILE ASSIGN TO                              K6SCA4.2
+000940     XXXXX058.                                                    K6SCA4.2
+000950     SELECT MACHINE-FILE ASSIGN TO                                K6SCA4.2
+000960     XXXXX059.                                                    K6SCA4.2
+000970     SELECT HISTORY-FILE ASSIGN TO                                K6SCA4.2
+000980     XXXXX060                                                     K6SCA4.2
+000990     ORGANIZATION INDEXED ACCESS MODE DYNAMIC                     K6SCA4.2
+000993     RECORD KEY IS HS-TEST-ID                                     K6SCA4.2
+000995     FILE STATUS IS HISTORY-FILE-STATUS.                          K6SCA4.2
+000996     SELECT ALERT-FILE ASSIGN TO                                  K6SCA4.2
+000997     XXXXX061.                                                    K6SCA4.2
+000998     SELECT HISTORY-DETAIL-FILE ASSIGN TO                         K6SCA4.2
+000999     XXXXX063                                                     K6SCA4.2
+001001     ORGANIZATION INDEXED ACCESS MODE DYNAMIC                     K6SCA4.2
+001002     RECORD KEY IS HD-KEY                                         K6SCA4.2
+001003     FILE STATUS IS HISTORY-DETAIL-STATUS.                        K6SCA4.2
+001004     SELECT CHECKPOINT-FILE ASSIGN TO                             K6SCA4.2
+001005     XXXXX062                                                     K6SCA4.2
+001006     ORGANIZATION INDEXED ACCESS MODE DYNAMIC                     K6SCA4.2
+001007     RECORD KEY IS CP-TEST-ID                                     K6SCA4.2
+001008     FILE STATUS IS CHECKPOINT-FILE-STATUS.                       K6SCA4.2
 001000 DATA DIVISION.                                                   K6SCA4.2
 001100 FILE SECTION.                                                    K6SCA4.2
 001200 FD  PRINT-FILE.                                                  K6SCA4.2
 001300 01  PRINT-REC PICTURE X(120).                                    K6SCA4.2
 001400 01  DUMMY-RECORD PICTURE X(120).                                 K6SCA4.2
-001500 WORKING-STORAGE SECTION.                                         K6SCA4.2
+001410 FD  RUN-SUMMARY-FILE.                                            K6SCA4.2
+001420 01  RUN-SUMMARY-REC.                                             K6SCA4.2
+001430     02 RS-PGM-ID            PIC X(9).                            K6SCA4.2
+001440     02 FILLER               PIC X      VALUE SPACE.              K6SCA4.2
+001450     02 RS-PASS-COUNT        PIC 9(3).                            K6SCA4.2
+001460     02 FILLER               PIC X      VALUE SPACE.              K6SCA4.2
+001470     02 RS-ERROR-COUNT       PIC 9(3).                            K6SCA4.2
+001480     02 FILLER               PIC X      VALUE SPACE.              K6SCA4.2
+001490     02 RS-DELETE-COUNT      PIC 9(3).                            K6SCA4.2
+001500     02 FILLER               PIC X      VALUE SPACE.              K6SCA4.2
+001510     02 RS-INSPECT-COUNT     PIC 9(3).                            K6SCA4.2
+001515     02 FILLER               PIC X      VALUE SPACE.              K6SCA4.2
+001516     02 RS-RUN-DATE           PIC 9(8).                           K6SCA4.2
+001520     02 FILLER               PIC X(88)  VALUE SPACE.              K6SCA4.2
+001521 FD  TEST-CASE-FILE.                                              K6SCA4.2
+001522 01  TEST-CASE-REC.                                               K6SCA4.2
+001523     02 TC-NARRATIVE-1       PIC X(120).                          K6SCA4.2
+001524     02 TC-NARRATIVE-2       PIC X(120).                          K6SCA4.2
+001525     02 TC-DISPOSITION       PIC X(5).                            K6SCA4.2
+001526     02 TC-PAR-NAME          PIC X(22)  VALUE SPACE.              K6SCA4.2
+001527     02 TC-FEATURE           PIC X(20)  VALUE SPACE.              K6SCA4.2
+001526 FD  MACHINE-FILE.                                                K6SCA4.2
+001527 01  MACHINE-REC                    PIC X(250).                   K6SCA4.2
+001528 FD  HISTORY-FILE.                                                K6SCA4.2
+001529 01  HISTORY-REC.                                                 K6SCA4.2
+001531     02 HS-TEST-ID            PIC X(9).                           K6SCA4.2
+001532     02 HS-RUN-DATE           PIC 9(8).                           K6SCA4.2
+001533     02 HS-PASS-COUNT         PIC 9(3).                           K6SCA4.2
+001534     02 HS-ERROR-COUNT        PIC 9(3).                           K6SCA4.2
+001535     02 HS-DELETE-COUNT       PIC 9(3).                           K6SCA4.2
+001536     02 HS-INSPECT-COUNT      PIC 9(3).                           K6SCA4.2
+001537     02 FILLER                PIC X(91) VALUE SPACE.              K6SCA4.2
+001538 FD  ALERT-FILE.                                                  K6SCA4.2
+001539 01  ALERT-REC.                                                   K6SCA4.2
+001540     02 AL-PGM-ID             PIC X(9).                           K6SCA4.2
+001541     02 FILLER                PIC X     VALUE SPACE.              K6SCA4.2
+001542     02 AL-ERROR-COUNT        PIC 999.                            K6SCA4.2
+001543     02 FILLER                PIC X     VALUE SPACE.              K6SCA4.2
+001544     02 AL-THRESHOLD          PIC 999.                            K6SCA4.2
+001545     02 FILLER                PIC X(103) VALUE SPACE.             K6SCA4.2
+001546 FD  HISTORY-DETAIL-FILE.                                         K6SCA4.2
+001547 01  HISTORY-DETAIL-REC.                                          K6SCA4.2
+001548     02 HD-KEY.                                                   K6SCA4.2
+001549         03 HD-TEST-ID        PIC X(9).                           K6SCA4.2
+001550         03 HD-PAR-NAME       PIC X(22).                          K6SCA4.2
+001551     02 HD-PRIOR-COMPUTED     PIC X(20).                          K6SCA4.2
+001553     02 HD-PRIOR-DISPOSITION  PIC X(5).                           K6SCA4.2
+001552     02 FILLER                PIC X(64) VALUE SPACE.              K6SCA4.2
+001554 FD  CHECKPOINT-FILE.                                             K6SCA4.2
+001555 01  CHECKPOINT-REC.                                              K6SCA4.2
+001556     02 CP-TEST-ID            PIC X(9).                           K6SCA4.2
+001557     02 CP-CASES-DONE         PIC 9(5).                           K6SCA4.2
+001558     02 CP-LAST-PAR-NAME      PIC X(22).                          K6SCA4.2
+001559     02 CP-REC-CT             PIC 99.                             K6SCA4.2
+001561     02 CP-PASS-COUNT         PIC 999.                            K6SCA4.2
+001562     02 CP-ERROR-COUNT        PIC 999.                            K6SCA4.2
+001563     02 CP-DELETE-COUNT       PIC 999.                            K6SCA4.2
+001564     02 CP-INSPECT-COUNT      PIC 999.                            K6SCA4.2
+001565     02 CP-WARN-COUNT         PIC 999.                            K6SCA4.2
+001566     02 CP-SKIPPED-COUNT      PIC 999.                            K6SCA4.2
+001567     02 FILLER                PIC X(64) VALUE SPACE.              K6SCA4.2
+001530 WORKING-STORAGE SECTION.                                         K6SCA4.2
 001600 01  TEST-RESULTS.                                                K6SCA4.2
 001700     02 FILLER                   PIC X      VALUE SPACE.          K6SCA4.2
 001800     02 FEATURE                  PIC X(20)  VALUE SPACE.          K6SCA4.2
@@ -39,6 +123,11 @@
 003900     03       CM-18V0 REDEFINES COMPUTED-A.                       K6SCA4.2
 004000         04 COMPUTED-18V0                    PIC -9(18).          K6SCA4.2
 004100         04 FILLER                           PIC X.               K6SCA4.2
+004110     03 COMPUTED-8V10 REDEFINES COMPUTED-A   PIC -9(8).9(10).     K6SCA4.2
+004120     03 COMPUTED-12V6 REDEFINES COMPUTED-A   PIC -9(12).9(6).     K6SCA4.2
+004130     03       CM-17V0 REDEFINES COMPUTED-A.                       K6SCA4.2
+004140         04 COMPUTED-17V0                    PIC -9(17).          K6SCA4.2
+004150         04 FILLER                           PIC XX.              K6SCA4.2
 004200     03 FILLER PIC X(50) VALUE SPACE.                             K6SCA4.2
 004300 01  TEST-CORRECT.                                                K6SCA4.2
 004400     02 FILLER PIC X(30) VALUE SPACE.                             K6SCA4.2
@@ -52,6 +141,11 @@
 005200     03      CR-18V0 REDEFINES CORRECT-A.                         K6SCA4.2
 005300         04 CORRECT-18V0                     PIC -9(18).          K6SCA4.2
 005400         04 FILLER                           PIC X.               K6SCA4.2
+005410     03 CORRECT-8V10 REDEFINES CORRECT-A     PIC -9(8).9(10).     K6SCA4.2
+005420     03 CORRECT-12V6 REDEFINES CORRECT-A     PIC -9(12).9(6).     K6SCA4.2
+005430     03      CR-17V0 REDEFINES CORRECT-A.                         K6SCA4.2
+005440         04 CORRECT-17V0                     PIC -9(17).          K6SCA4.2
+005450         04 FILLER                           PIC XX.              K6SCA4.2
 005500     03 FILLER PIC X(2) VALUE SPACE.                              K6SCA4.2
 005600     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     K6SCA4.2
 005700 01  CCVS-C-1.                                                    K6SCA4.2
@@ -71,10 +165,16 @@
 007100 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       K6SCA4.2
 007200 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       K6SCA4.2
 007300 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       K6SCA4.2
+007320 01  WARN-COUNTER                  PIC 999      VALUE ZERO.       K6SCA4.2
+007340 01  SKIPPED-COUNTER               PIC 999      VALUE ZERO.       K6SCA4.2
 007400 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       K6SCA4.2
 007500 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       K6SCA4.2
+007520 01  ERROR-THRESHOLD               PIC 999      VALUE 010.        K6SCA4.2
+007540 01  THRESHOLD-EXCEEDED-SW         PIC X        VALUE "N".        K6SCA4.2
+007560     88 THRESHOLD-EXCEEDED                      VALUE "Y".        K6SCA4.2
 007600 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      K6SCA4.2
 007700 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       K6SCA4.2
+007720 01  TOTAL-LINES-WRITTEN           PIC 9(7)     VALUE ZERO.       K6SCA4.2
 007800 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     K6SCA4.2
 007900 01  CCVS-H-1.                                                    K6SCA4.2
 008000     02  FILLER                    PIC X(39)    VALUE SPACES.     K6SCA4.2
@@ -154,38 +254,216 @@
 015400-    "******************************".                            K6SCA4.2
 015500 01  CCVS-PGM-ID                     PIC X(9)   VALUE             K6SCA4.2
 015600     "K6SCA".                                                     K6SCA4.2
+015610 01  TEST-CASE-EOF-SW              PIC X      VALUE "N".          K6SCA4.2
+015620     88 TEST-CASE-EOF                         VALUE "Y".          K6SCA4.2
+015630 01  MACHINE-FORMAT-SW             PIC X      VALUE "C".          K6SCA4.2
+015640     88 MACHINE-FORMAT-IS-CSV                 VALUE "C".          K6SCA4.2
+015650     88 MACHINE-FORMAT-IS-XML                 VALUE "X".          K6SCA4.2
+015655 01  RERUN-FAILED-ONLY-SW          PIC X      VALUE "N".          K6SCA4.2
+015656     88 RERUN-FAILED-ONLY                     VALUE "Y".          K6SCA4.2
+015660 01  MACHINE-WORK                  PIC X(250) VALUE SPACE.        K6SCA4.2
+015670 01  FEATURE-TALLY-COUNT              PIC 99     VALUE ZERO.      K6SCA4.2
+015680 01  FEATURE-TALLY-TABLE.                                         K6SCA4.2
+015690     02 FEATURE-TALLY-ENTRY OCCURS 30 TIMES                       K6SCA4.2
+015700                            INDEXED BY FT-IDX.                    K6SCA4.2
+015710         03 FT-FEATURE-NAME        PIC X(20)  VALUE SPACE.        K6SCA4.2
+015720         03 FT-PASS-COUNT          PIC 999    VALUE ZERO.         K6SCA4.2
+015730         03 FT-ERROR-COUNT         PIC 999    VALUE ZERO.         K6SCA4.2
+015740         03 FT-DELETE-COUNT        PIC 999    VALUE ZERO.         K6SCA4.2
+015750         03 FT-INSPECT-COUNT       PIC 999    VALUE ZERO.         K6SCA4.2
+015755         03 FT-WARN-COUNT          PIC 999    VALUE ZERO.         K6SCA4.2
+015760 01  FEATURE-TALLY-PRINT-LINE.                                    K6SCA4.2
+015770     02 FILLER              PIC X(5)  VALUE SPACE.                K6SCA4.2
+015780     02 FTP-FEATURE          PIC X(20).                           K6SCA4.2
+015790     02 FILLER              PIC X(3)  VALUE SPACE.                K6SCA4.2
+015800     02 FTP-PASS             PIC ZZ9.                             K6SCA4.2
+015810     02 FILLER              PIC X(3)  VALUE SPACE.                K6SCA4.2
+015820     02 FTP-ERROR            PIC ZZ9.                             K6SCA4.2
+015830     02 FILLER              PIC X(3)  VALUE SPACE.                K6SCA4.2
+015840     02 FTP-DELETE           PIC ZZ9.                             K6SCA4.2
+015850     02 FILLER              PIC X(3)  VALUE SPACE.                K6SCA4.2
+015860     02 FTP-INSPECT          PIC ZZ9.                             K6SCA4.2
+015865     02 FILLER              PIC X(3)  VALUE SPACE.                K6SCA4.2
+015867     02 FTP-WARN             PIC ZZ9.                             K6SCA4.2
+015870     02 FILLER              PIC X(65) VALUE SPACE.                K6SCA4.2
+015872 01  HISTORY-FILE-STATUS            PIC XX     VALUE SPACE.       K6SCA4.2
+015875 01  HISTORY-FOUND-SW              PIC X      VALUE "N".          K6SCA4.2
+015880     88 HISTORY-FOUND                         VALUE "Y".          K6SCA4.2
+015885 01  CURRENT-RUN-DATE               PIC 9(8)   VALUE ZERO.        K6SCA4.2
+015886 01  PRINT-FILE-NAME                PIC X(40)  VALUE SPACE.       K6SCA4.2
+015890 01  PRIOR-PASS-COUNT               PIC 9(3)   VALUE ZERO.        K6SCA4.2
+015895 01  PRIOR-ERROR-COUNT              PIC 9(3)   VALUE ZERO.        K6SCA4.2
+015900 01  PRIOR-DELETE-COUNT             PIC 9(3)   VALUE ZERO.        K6SCA4.2
+015905 01  PRIOR-INSPECT-COUNT            PIC 9(3)   VALUE ZERO.        K6SCA4.2
+015910 01  HISTORY-COMPARE-LINE.                                        K6SCA4.2
+015915     02 FILLER              PIC X(5)  VALUE SPACE.                K6SCA4.2
+015920     02 FILLER              PIC X(16) VALUE "PRIOR RUN  PASS=".   K6SCA4.2
+015925     02 HC-PRIOR-PASS        PIC ZZ9.                             K6SCA4.2
+015930     02 FILLER              PIC X(7)  VALUE "  FAIL=".            K6SCA4.2
+015935     02 HC-PRIOR-ERROR       PIC ZZ9.                             K6SCA4.2
+015940     02 FILLER              PIC X(6)  VALUE "  DEL=".             K6SCA4.2
+015945     02 HC-PRIOR-DELETE      PIC ZZ9.                             K6SCA4.2
+015950     02 FILLER              PIC X(6)  VALUE "  INS=".             K6SCA4.2
+015955     02 HC-PRIOR-INSPECT     PIC ZZ9.                             K6SCA4.2
+015960     02 FILLER              PIC X(68) VALUE SPACE.                K6SCA4.2
+015965 01  NO-HISTORY-LINE.                                             K6SCA4.2
+015970     02 FILLER              PIC X(5)  VALUE SPACE.                K6SCA4.2
+015975     02 FILLER              PIC X(44)                             K6SCA4.2
+015980         VALUE "NO PRIOR RUN HISTORY ON FILE FOR COMPARISON.".    K6SCA4.2
+015985     02 FILLER              PIC X(71) VALUE SPACE.                K6SCA4.2
+015986 01  HISTORY-DETAIL-STATUS          PIC XX     VALUE SPACE.       K6SCA4.2
+015987 01  HISTORY-DETAIL-FOUND-SW        PIC X      VALUE "N".         K6SCA4.2
+015988     88 HISTORY-DETAIL-FOUND                   VALUE "Y".         K6SCA4.2
+015988 01  CHECKPOINT-FILE-STATUS         PIC XX     VALUE SPACE.       K6SCA4.2
+015988 01  CHECKPOINT-FOUND-SW            PIC X      VALUE "N".         K6SCA4.2
+015988     88 CHECKPOINT-FOUND                        VALUE "Y".        K6SCA4.2
+015988 01  CASES-COMPLETED-COUNT          PIC 9(5)   VALUE ZERO.        K6SCA4.2
+015988 01  RESTART-SKIP-TARGET            PIC 9(5)   VALUE ZERO.        K6SCA4.2
+015988 01  RESTART-SKIP-CT                PIC 9(5)   VALUE ZERO.        K6SCA4.2
+015989 01  PRIOR-COMPUTED-VALUE           PIC X(20)  VALUE SPACE.       K6SCA4.2
+015991 01  PRIOR-DISPOSITION-VALUE        PIC X(5)   VALUE SPACE.       K6SCA4.2
+015990 01  TEST-PRIOR-COMPUTED.                                         K6SCA4.2
+015991     02 FILLER                   PIC X(30)  VALUE SPACE.          K6SCA4.2
+015992     02 FILLER                   PIC X(18)  VALUE                 K6SCA4.2
+015993            "  PRIOR COMPUTED=".                                  K6SCA4.2
+015994     02 TPC-VALUE                PIC X(20)  VALUE SPACE.          K6SCA4.2
+015995     02 FILLER                   PIC X(52)  VALUE SPACE.          K6SCA4.2
+015996 01  TRAILER-LINE.                                                K6SCA4.2
+015997     02 FILLER              PIC X(5)  VALUE SPACE.                K6SCA4.2
+015998     02 FILLER              PIC X(31)                             K6SCA4.2
+015999         VALUE "TOTAL PRINT-FILE LINES WRITTEN=".                 K6SCA4.2
+016001     02 TR-LINE-COUNT        PIC ZZZZZZ9.                         K6SCA4.2
+016002     02 FILLER              PIC X(77) VALUE SPACE.                K6SCA4.2
+016003 01  SKIP-NOTICE-LINE.                                            K6SCA4.2
+016004     02 FILLER              PIC X(5)  VALUE SPACE.                K6SCA4.2
+016005     02 FILLER              PIC X(13) VALUE "RERUN SKIPPED".      K6SCA4.2
+016006     02 FILLER              PIC X(2)  VALUE SPACE.                K6SCA4.2
+016007     02 SN-PAR-NAME         PIC X(22).                            K6SCA4.2
+016008     02 FILLER              PIC X(10) VALUE SPACE.                K6SCA4.2
+016009     02 FILLER              PIC X(23) VALUE "(PASSED PRIOR RUN)". K6SCA4.2
+016011     02 FILLER              PIC X(45) VALUE SPACE.                K6SCA4.2
+016012 01  ANSI-REF-INVALID-COUNT         PIC 999    VALUE ZERO.        K6SCA4.2
+016013 01  ANSI-REF-TABLE-DATA.                                         K6SCA4.2
+016014     02 FILLER PIC X(48) VALUE "4.9.34.2FR".                      K6SCA4.2
+016015     02 FILLER PIC X(48) VALUE "4.9.34.3IO".                      K6SCA4.2
+016016     02 FILLER PIC X(48) VALUE "7.2.6FR".                         K6SCA4.2
+016017     02 FILLER PIC X(48) VALUE "8.3.1IO".                         K6SCA4.2
+016018     02 FILLER PIC X(48) VALUE "12.3.4FR".                        K6SCA4.2
+016019     02 FILLER PIC X(48) VALUE "12.3.9IO".                        K6SCA4.2
+016021     02 FILLER PIC X(48) VALUE "14.6.1FR".                        K6SCA4.2
+016022     02 FILLER PIC X(48) VALUE "14.6.1IO".                        K6SCA4.2
+016023     02 FILLER PIC X(48) VALUE "15.4.16FR".                       K6SCA4.2
+016024     02 FILLER PIC X(48) VALUE "15.4.16IO".                       K6SCA4.2
+016025 01  ANSI-REF-TABLE REDEFINES ANSI-REF-TABLE-DATA.                K6SCA4.2
+016026     02 AR-ENTRY PIC X(48) OCCURS 10 TIMES INDEXED BY AR-IDX.     K6SCA4.2
 015700 PROCEDURE DIVISION.                                              K6SCA4.2
 015800 CCVS1 SECTION.                                                   K6SCA4.2
 015900 OPEN-FILES.                                                      K6SCA4.2
+015901     ACCEPT   CURRENT-RUN-DATE FROM DATE YYYYMMDD.                K6SCA4.2
+015902     PERFORM  BUILD-PRINT-FILE-NAME.                              K6SCA4.2
 016000     OPEN     OUTPUT PRINT-FILE.                                  K6SCA4.2
+016005     OPEN     OUTPUT MACHINE-FILE.                                K6SCA4.2
+016010     OPEN     INPUT  TEST-CASE-FILE.                              K6SCA4.2
+016020     PERFORM  READ-TEST-CASE.                                     K6SCA4.2
+016030     OPEN     I-O    HISTORY-FILE.                                K6SCA4.2
+016035     IF       HISTORY-FILE-STATUS EQUAL TO "35"                   K6SCA4.2
+016040              OPEN OUTPUT HISTORY-FILE                            K6SCA4.2
+016045              CLOSE HISTORY-FILE                                  K6SCA4.2
+016050              OPEN I-O HISTORY-FILE.                              K6SCA4.2
+016060     PERFORM  READ-HISTORY.                                       K6SCA4.2
+016065     OPEN     I-O    HISTORY-DETAIL-FILE.                         K6SCA4.2
+016070     IF       HISTORY-DETAIL-STATUS EQUAL TO "35"                 K6SCA4.2
+016075              OPEN OUTPUT HISTORY-DETAIL-FILE                     K6SCA4.2
+016080              CLOSE HISTORY-DETAIL-FILE                           K6SCA4.2
+016085              OPEN I-O HISTORY-DETAIL-FILE.                       K6SCA4.2
+016086     OPEN     I-O    CHECKPOINT-FILE.                             K6SCA4.2
+016087     IF       CHECKPOINT-FILE-STATUS EQUAL TO "35"                K6SCA4.2
+016088              OPEN OUTPUT CHECKPOINT-FILE                         K6SCA4.2
+016089              CLOSE CHECKPOINT-FILE                               K6SCA4.2
+016090              OPEN I-O CHECKPOINT-FILE.                           K6SCA4.2
+016091     PERFORM  RESTART-ROUTINE.                                    K6SCA4.2
 016100     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   K6SCA4.2
 016200     MOVE    SPACE TO TEST-RESULTS.                               K6SCA4.2
 016300     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             K6SCA4.2
 016400     GO TO CCVS1-EXIT.                                            K6SCA4.2
 016500 CLOSE-FILES.                                                     K6SCA4.2
-016600     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   K6SCA4.2
+016600     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     K6SCA4.2
+016620     PERFORM PRINT-HISTORY-COMPARISON.                            K6SCA4.2
+016640     PERFORM WRITE-HISTORY.                                       K6SCA4.2
+016650     PERFORM WRITE-RUN-SUMMARY.                                   K6SCA4.2
+016660     PERFORM TRAILER-ROUTINE.                                     K6SCA4.2
+016665     PERFORM CHECKPOINT-CLEAR.                                    K6SCA4.2
+016680     CLOSE PRINT-FILE TEST-CASE-FILE MACHINE-FILE HISTORY-FILE    K6SCA4.2
+016690           HISTORY-DETAIL-FILE CHECKPOINT-FILE.                   K6SCA4.2
 016700 TERMINATE-CCVS.                                                  K6SCA4.2
       *Initially next two lines had the 'S' indicator which is unknown
 016800     EXIT PROGRAM.                                                K6SCA4.2
 016900 TERMINATE-CALL.                                                  K6SCA4.2
 017000     STOP     RUN.                                                K6SCA4.2
 017100 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         K6SCA4.2
+017120     PERFORM  FEATURE-TALLY-UPDATE.                               K6SCA4.2
+017140 WARN.  MOVE "WARN*" TO P-OR-F.  ADD 1 TO WARN-COUNTER.           K6SCA4.2
+017160     PERFORM  FEATURE-TALLY-UPDATE.                               K6SCA4.2
 017200 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           K6SCA4.2
+017220     PERFORM  FEATURE-TALLY-UPDATE.                               K6SCA4.2
 017300 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          K6SCA4.2
+017320     PERFORM  FEATURE-TALLY-UPDATE.                               K6SCA4.2
 017400 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      K6SCA4.2
+017420     PERFORM  FEATURE-TALLY-UPDATE.                               K6SCA4.2
 017500     MOVE "****TEST DELETED****" TO RE-MARK.                      K6SCA4.2
 017600 PRINT-DETAIL.                                                    K6SCA4.2
 017700     IF REC-CT NOT EQUAL TO ZERO                                  K6SCA4.2
 017800             MOVE "." TO PARDOT-X                                 K6SCA4.2
 017900             MOVE REC-CT TO DOTVALUE.                             K6SCA4.2
 018000     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      K6SCA4.2
+018050     PERFORM  WRITE-MACHINE-DETAIL.                               K6SCA4.2
+018070     PERFORM  ANSI-REF-VALIDATE THRU ANSI-REF-VALIDATE-EXIT.      K6SCA4.2
 018100     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               K6SCA4.2
 018200        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 K6SCA4.2
 018300          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 K6SCA4.2
+018310     PERFORM  WRITE-HISTORY-DETAIL.                               K6SCA4.2
 018400     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              K6SCA4.2
 018500     MOVE SPACE TO CORRECT-X.                                     K6SCA4.2
 018600     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         K6SCA4.2
 018700     MOVE     SPACE TO RE-MARK.                                   K6SCA4.2
+018710 FEATURE-TALLY-UPDATE.                                            K6SCA4.2
+018715     IF       FEATURE EQUAL TO SPACE                              K6SCA4.2
+018716              GO TO FEATURE-TALLY-UPDATE-EXIT.                    K6SCA4.2
+018720     SET      FT-IDX TO 1.                                        K6SCA4.2
+018730     SEARCH   FEATURE-TALLY-ENTRY                                 K6SCA4.2
+018740         AT END                                                   K6SCA4.2
+018750             GO TO FEATURE-TALLY-UPDATE-EXIT                      K6SCA4.2
+018760         WHEN FT-FEATURE-NAME (FT-IDX) EQUAL TO FEATURE           K6SCA4.2
+018770             PERFORM FEATURE-TALLY-BUMP                           K6SCA4.2
+018780         WHEN FT-FEATURE-NAME (FT-IDX) EQUAL TO SPACE             K6SCA4.2
+018790             PERFORM FEATURE-TALLY-ADD.                           K6SCA4.2
+018800 FEATURE-TALLY-UPDATE-EXIT. EXIT.                                 K6SCA4.2
+018810 FEATURE-TALLY-ADD.                                               K6SCA4.2
+018820     ADD      1 TO FEATURE-TALLY-COUNT.                           K6SCA4.2
+018830     MOVE     FEATURE TO FT-FEATURE-NAME (FT-IDX).                K6SCA4.2
+018840     PERFORM  FEATURE-TALLY-BUMP.                                 K6SCA4.2
+018850 FEATURE-TALLY-BUMP.                                              K6SCA4.2
+018860     IF       P-OR-F EQUAL TO "PASS "                             K6SCA4.2
+018870              ADD 1 TO FT-PASS-COUNT (FT-IDX)                     K6SCA4.2
+018880     ELSE IF  P-OR-F EQUAL TO "FAIL*"                             K6SCA4.2
+018890              ADD 1 TO FT-ERROR-COUNT (FT-IDX)                    K6SCA4.2
+018900     ELSE IF  P-OR-F EQUAL TO "*****"                             K6SCA4.2
+018910              ADD 1 TO FT-DELETE-COUNT (FT-IDX)                   K6SCA4.2
+018915     ELSE IF  P-OR-F EQUAL TO "WARN*"                             K6SCA4.2
+018917              ADD 1 TO FT-WARN-COUNT (FT-IDX)                     K6SCA4.2
+018920     ELSE                                                         K6SCA4.2
+018930              ADD 1 TO FT-INSPECT-COUNT (FT-IDX).                 K6SCA4.2
+018940 FEATURE-PRINT-LOOP.                                              K6SCA4.2
+018950     MOVE     SPACE TO FEATURE-TALLY-PRINT-LINE.                  K6SCA4.2
+018960     MOVE     FT-FEATURE-NAME (FT-IDX) TO FTP-FEATURE.            K6SCA4.2
+018970     MOVE     FT-PASS-COUNT (FT-IDX) TO FTP-PASS.                 K6SCA4.2
+018980     MOVE     FT-ERROR-COUNT (FT-IDX) TO FTP-ERROR.               K6SCA4.2
+018990     MOVE     FT-DELETE-COUNT (FT-IDX) TO FTP-DELETE.             K6SCA4.2
+019000     MOVE     FT-INSPECT-COUNT (FT-IDX) TO FTP-INSPECT.           K6SCA4.2
+019005     MOVE     FT-WARN-COUNT (FT-IDX) TO FTP-WARN.                 K6SCA4.2
+019010     MOVE     FEATURE-TALLY-PRINT-LINE TO DUMMY-RECORD.           K6SCA4.2
+019020     PERFORM  WRITE-LINE.                                         K6SCA4.2
+019030 FEATURE-PRINT-LOOP-EXIT. EXIT.                                   K6SCA4.2
 018800 HEAD-ROUTINE.                                                    K6SCA4.2
 018900     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  K6SCA4.2
 019000     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  K6SCA4.2
@@ -208,6 +486,10 @@
 020700      MOVE ERROR-HOLD TO CCVS-E-4-2.                              K6SCA4.2
 020800      MOVE CCVS-E-4 TO CCVS-E-2-2.                                K6SCA4.2
 020900      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           K6SCA4.2
+020920      IF       FEATURE-TALLY-COUNT GREATER THAN ZERO              K6SCA4.2
+020930          PERFORM FEATURE-PRINT-LOOP THRU FEATURE-PRINT-LOOP-EXIT K6SCA4.2
+020940              VARYING FT-IDX FROM 1 BY 1                          K6SCA4.2
+020950              UNTIL FT-IDX GREATER THAN FEATURE-TALLY-COUNT.      K6SCA4.2
 021000  END-ROUTINE-12.                                                 K6SCA4.2
 021100      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        K6SCA4.2
 021200     IF       ERROR-COUNTER IS EQUAL TO ZERO                      K6SCA4.2
@@ -216,6 +498,7 @@
 021500         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       K6SCA4.2
 021600     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           K6SCA4.2
 021700     PERFORM WRITE-LINE.                                          K6SCA4.2
+021750     PERFORM  ERROR-THRESHOLD-CHECK.                              K6SCA4.2
 021800 END-ROUTINE-13.                                                  K6SCA4.2
 021900     IF DELETE-COUNTER IS EQUAL TO ZERO                           K6SCA4.2
 022000         MOVE "NO " TO ERROR-TOTAL  ELSE                          K6SCA4.2
@@ -227,7 +510,180 @@
 022600      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   K6SCA4.2
 022700      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            K6SCA4.2
 022800      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          K6SCA4.2
+022820      IF   WARN-COUNTER EQUAL TO ZERO                             K6SCA4.2
+022840          MOVE "NO " TO ERROR-TOTAL                               K6SCA4.2
+022860      ELSE MOVE WARN-COUNTER TO ERROR-TOTAL.                      K6SCA4.2
+022880      MOVE "TEST(S) FLAGGED AS DEPRECATED/WARN" TO ENDER-DESC.    K6SCA4.2
+022895      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          K6SCA4.2
+022896      IF   SKIPPED-COUNTER EQUAL TO ZERO                          K6SCA4.2
+022897          MOVE "NO " TO ERROR-TOTAL                               K6SCA4.2
+022898      ELSE MOVE SKIPPED-COUNTER TO ERROR-TOTAL.                   K6SCA4.2
+022899      MOVE "TEST(S) SKIPPED (PASSED PRIOR RUN)" TO ENDER-DESC.    K6SCA4.2
+022899      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          K6SCA4.2
+022899     IF   ANSI-REF-INVALID-COUNT EQUAL TO ZERO                    K6SCA4.2
+022899         MOVE "NO " TO ERROR-TOTAL                                K6SCA4.2
+022899     ELSE MOVE ANSI-REF-INVALID-COUNT TO ERROR-TOTAL.             K6SCA4.2
+022899     MOVE "ANSI-REFERENCE CITATIONS NOT IN MASTER TABLE" TO       K6SCA4.2
+022899         ENDER-DESC.                                              K6SCA4.2
+022899     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           K6SCA4.2
 022900     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           K6SCA4.2
+022905 READ-HISTORY.                                                    K6SCA4.2
+022906     MOVE     CCVS-PGM-ID TO HS-TEST-ID.                          K6SCA4.2
+022907     READ     HISTORY-FILE                                        K6SCA4.2
+022908         INVALID KEY                                              K6SCA4.2
+022909             MOVE "N" TO HISTORY-FOUND-SW                         K6SCA4.2
+022910         NOT INVALID KEY                                          K6SCA4.2
+022911             SET HISTORY-FOUND TO TRUE                            K6SCA4.2
+022912             MOVE HS-PASS-COUNT    TO PRIOR-PASS-COUNT            K6SCA4.2
+022913             MOVE HS-ERROR-COUNT   TO PRIOR-ERROR-COUNT           K6SCA4.2
+022914             MOVE HS-DELETE-COUNT  TO PRIOR-DELETE-COUNT          K6SCA4.2
+022915             MOVE HS-INSPECT-COUNT TO PRIOR-INSPECT-COUNT.        K6SCA4.2
+022916 WRITE-HISTORY.                                                   K6SCA4.2
+022917     ACCEPT   CURRENT-RUN-DATE FROM DATE YYYYMMDD.                K6SCA4.2
+022918     MOVE     CCVS-PGM-ID TO HS-TEST-ID.                          K6SCA4.2
+022919     MOVE     CURRENT-RUN-DATE TO HS-RUN-DATE.                    K6SCA4.2
+022920     MOVE     PASS-COUNTER    TO HS-PASS-COUNT.                   K6SCA4.2
+022921     MOVE     ERROR-COUNTER   TO HS-ERROR-COUNT.                  K6SCA4.2
+022922     MOVE     DELETE-COUNTER  TO HS-DELETE-COUNT.                 K6SCA4.2
+022923     MOVE     INSPECT-COUNTER TO HS-INSPECT-COUNT.                K6SCA4.2
+022924     IF       HISTORY-FOUND                                       K6SCA4.2
+022925              REWRITE HISTORY-REC                                 K6SCA4.2
+022926     ELSE                                                         K6SCA4.2
+022927              WRITE HISTORY-REC.                                  K6SCA4.2
+022928 PRINT-HISTORY-COMPARISON.                                        K6SCA4.2
+022929     IF       HISTORY-FOUND                                       K6SCA4.2
+022930              MOVE SPACE TO HISTORY-COMPARE-LINE                  K6SCA4.2
+022931              MOVE PRIOR-PASS-COUNT    TO HC-PRIOR-PASS           K6SCA4.2
+022932              MOVE PRIOR-ERROR-COUNT   TO HC-PRIOR-ERROR          K6SCA4.2
+022933              MOVE PRIOR-DELETE-COUNT  TO HC-PRIOR-DELETE         K6SCA4.2
+022934              MOVE PRIOR-INSPECT-COUNT TO HC-PRIOR-INSPECT        K6SCA4.2
+022935              MOVE HISTORY-COMPARE-LINE TO DUMMY-RECORD           K6SCA4.2
+022936     ELSE                                                         K6SCA4.2
+022937              MOVE NO-HISTORY-LINE TO DUMMY-RECORD.               K6SCA4.2
+022938     PERFORM  WRITE-LINE.                                         K6SCA4.2
+022939 READ-HISTORY-DETAIL.                                             K6SCA4.2
+022940     MOVE     CCVS-PGM-ID TO HD-TEST-ID.                          K6SCA4.2
+022941     MOVE     PAR-NAME TO HD-PAR-NAME.                            K6SCA4.2
+022942     READ     HISTORY-DETAIL-FILE                                 K6SCA4.2
+022943         INVALID KEY                                              K6SCA4.2
+022944             MOVE "N" TO HISTORY-DETAIL-FOUND-SW                  K6SCA4.2
+022945         NOT INVALID KEY                                          K6SCA4.2
+022946             SET HISTORY-DETAIL-FOUND TO TRUE                     K6SCA4.2
+022947             MOVE HD-PRIOR-COMPUTED TO PRIOR-COMPUTED-VALUE       K6SCA4.2
+022948             MOVE HD-PRIOR-DISPOSITION TO PRIOR-DISPOSITION-VALUE.K6SCA4.2
+022948 WRITE-HISTORY-DETAIL.                                            K6SCA4.2
+022949     MOVE     CCVS-PGM-ID TO HD-TEST-ID.                          K6SCA4.2
+022950     MOVE     PAR-NAME TO HD-PAR-NAME.                            K6SCA4.2
+022951     READ     HISTORY-DETAIL-FILE                                 K6SCA4.2
+022952         INVALID KEY                                              K6SCA4.2
+022953             MOVE "N" TO HISTORY-DETAIL-FOUND-SW                  K6SCA4.2
+022954         NOT INVALID KEY                                          K6SCA4.2
+022955             SET HISTORY-DETAIL-FOUND TO TRUE.                    K6SCA4.2
+022956     MOVE     COMPUTED-A TO HD-PRIOR-COMPUTED.                    K6SCA4.2
+022961     MOVE     P-OR-F TO HD-PRIOR-DISPOSITION.                     K6SCA4.2
+022957     IF       HISTORY-DETAIL-FOUND                                K6SCA4.2
+022958              REWRITE HISTORY-DETAIL-REC                          K6SCA4.2
+022959     ELSE                                                         K6SCA4.2
+022960              WRITE HISTORY-DETAIL-REC.                           K6SCA4.2
+022962 CHECKPOINT-ROUTINE.                                              K6SCA4.2
+022963     MOVE     CCVS-PGM-ID TO CP-TEST-ID.                          K6SCA4.2
+022964     MOVE     CASES-COMPLETED-COUNT TO CP-CASES-DONE.             K6SCA4.2
+022965     MOVE     PAR-NAME TO CP-LAST-PAR-NAME.                       K6SCA4.2
+022966     MOVE     REC-CT TO CP-REC-CT.                                K6SCA4.2
+022967     MOVE     PASS-COUNTER TO CP-PASS-COUNT.                      K6SCA4.2
+022968     MOVE     ERROR-COUNTER TO CP-ERROR-COUNT.                    K6SCA4.2
+022969     MOVE     DELETE-COUNTER TO CP-DELETE-COUNT.                  K6SCA4.2
+022971     MOVE     INSPECT-COUNTER TO CP-INSPECT-COUNT.                K6SCA4.2
+022972     MOVE     WARN-COUNTER TO CP-WARN-COUNT.                      K6SCA4.2
+022973     MOVE     SKIPPED-COUNTER TO CP-SKIPPED-COUNT.                K6SCA4.2
+022974     IF       CHECKPOINT-FOUND                                    K6SCA4.2
+022975              REWRITE CHECKPOINT-REC                              K6SCA4.2
+022976     ELSE                                                         K6SCA4.2
+022977              WRITE CHECKPOINT-REC                                K6SCA4.2
+022978              SET CHECKPOINT-FOUND TO TRUE.                       K6SCA4.2
+022979 CHECKPOINT-CLEAR.                                                K6SCA4.2
+022981     IF       CHECKPOINT-FOUND                                    K6SCA4.2
+022982              MOVE CCVS-PGM-ID TO CP-TEST-ID                      K6SCA4.2
+022983              DELETE CHECKPOINT-FILE                              K6SCA4.2
+022984              MOVE "N" TO CHECKPOINT-FOUND-SW.                    K6SCA4.2
+022985 RESTART-ROUTINE.                                                 K6SCA4.2
+022986     MOVE     CCVS-PGM-ID TO CP-TEST-ID.                          K6SCA4.2
+022987     READ     CHECKPOINT-FILE                                     K6SCA4.2
+022988         INVALID KEY                                              K6SCA4.2
+022989             MOVE "N" TO CHECKPOINT-FOUND-SW                      K6SCA4.2
+022990         NOT INVALID KEY                                          K6SCA4.2
+022991             SET CHECKPOINT-FOUND TO TRUE                         K6SCA4.2
+022992             MOVE CP-CASES-DONE    TO RESTART-SKIP-TARGET         K6SCA4.2
+022993             MOVE CP-PASS-COUNT    TO PASS-COUNTER                K6SCA4.2
+022994             MOVE CP-ERROR-COUNT   TO ERROR-COUNTER               K6SCA4.2
+022995             MOVE CP-DELETE-COUNT  TO DELETE-COUNTER              K6SCA4.2
+022996             MOVE CP-INSPECT-COUNT TO INSPECT-COUNTER             K6SCA4.2
+022997             MOVE CP-WARN-COUNT    TO WARN-COUNTER                K6SCA4.2
+022998             MOVE CP-SKIPPED-COUNT TO SKIPPED-COUNTER             K6SCA4.2
+022999             MOVE CP-CASES-DONE    TO CASES-COMPLETED-COUNT       K6SCA4.2
+023000             MOVE CP-REC-CT        TO REC-CT                      K6SCA4.2
+023000             MOVE CP-LAST-PAR-NAME TO PAR-NAME                    K6SCA4.2
+023001             PERFORM RESTART-SKIP-COMPLETED-CASES                 K6SCA4.2
+023002                 VARYING RESTART-SKIP-CT FROM 1 BY 1              K6SCA4.2
+023003                 UNTIL RESTART-SKIP-CT GREATER THAN               K6SCA4.2
+023004                       RESTART-SKIP-TARGET                        K6SCA4.2
+023005                 OR TEST-CASE-EOF.                                K6SCA4.2
+023006 RESTART-SKIP-COMPLETED-CASES.                                    K6SCA4.2
+023007     PERFORM  READ-TEST-CASE.                                     K6SCA4.2
+022910 WRITE-RUN-SUMMARY.                                               K6SCA4.2
+022920     MOVE SPACE TO RUN-SUMMARY-REC.                               K6SCA4.2
+022930     MOVE CCVS-PGM-ID     TO RS-PGM-ID.                           K6SCA4.2
+022940     MOVE PASS-COUNTER    TO RS-PASS-COUNT.                       K6SCA4.2
+022950     MOVE ERROR-COUNTER   TO RS-ERROR-COUNT.                      K6SCA4.2
+022960     MOVE DELETE-COUNTER  TO RS-DELETE-COUNT.                     K6SCA4.2
+022970     MOVE INSPECT-COUNTER TO RS-INSPECT-COUNT.                    K6SCA4.2
+022975     MOVE CURRENT-RUN-DATE TO RS-RUN-DATE.                        K6SCA4.2
+022980     OPEN EXTEND RUN-SUMMARY-FILE.                                K6SCA4.2
+022985     WRITE RUN-SUMMARY-REC.                                       K6SCA4.2
+022990     CLOSE RUN-SUMMARY-FILE.                                      K6SCA4.2
+022975 TRAILER-ROUTINE.                                                 K6SCA4.2
+022976     MOVE     SPACE TO TRAILER-LINE.                              K6SCA4.2
+022977     MOVE     TOTAL-LINES-WRITTEN TO TR-LINE-COUNT.               K6SCA4.2
+022978     MOVE     TRAILER-LINE TO DUMMY-RECORD.                       K6SCA4.2
+022979     PERFORM  WRITE-LINE.                                         K6SCA4.2
+022980 BUILD-PRINT-FILE-NAME.                                           K6SCA4.2
+022981     MOVE     SPACE TO PRINT-FILE-NAME.                           K6SCA4.2
+022982     STRING   "CCVS." DELIMITED BY SIZE                           K6SCA4.2
+022983              CCVS-PGM-ID DELIMITED BY SPACE                      K6SCA4.2
+022984              "." DELIMITED BY SIZE                               K6SCA4.2
+022985              CURRENT-RUN-DATE DELIMITED BY SIZE                  K6SCA4.2
+022986              ".PRINT" DELIMITED BY SIZE                          K6SCA4.2
+022987         INTO PRINT-FILE-NAME.                                    K6SCA4.2
+022991 READ-TEST-CASE.                                                  K6SCA4.2
+022994     READ TEST-CASE-FILE                                          K6SCA4.2
+022997         AT END SET TEST-CASE-EOF TO TRUE.                        K6SCA4.2
+022992 WRITE-MACHINE-DETAIL.                                            K6SCA4.2
+022993     IF       MACHINE-FORMAT-IS-XML                               K6SCA4.2
+022994              PERFORM BUILD-MACHINE-XML                           K6SCA4.2
+022995     ELSE                                                         K6SCA4.2
+022996              PERFORM BUILD-MACHINE-CSV.                          K6SCA4.2
+022997     MOVE     MACHINE-WORK TO MACHINE-REC.                        K6SCA4.2
+022998     WRITE    MACHINE-REC.                                        K6SCA4.2
+022999 BUILD-MACHINE-CSV.                                               K6SCA4.2
+023000     MOVE     SPACE TO MACHINE-WORK.                              K6SCA4.2
+023001     STRING   '"' FEATURE DELIMITED BY SIZE                       K6SCA4.2
+023002              '","' PAR-NAME DELIMITED BY SIZE                    K6SCA4.2
+023003              '","' P-OR-F DELIMITED BY SIZE                      K6SCA4.2
+023004              '","' RE-MARK DELIMITED BY SIZE                     K6SCA4.2
+023005              '"' DELIMITED BY SIZE                               K6SCA4.2
+023006         INTO MACHINE-WORK.                                       K6SCA4.2
+023007 BUILD-MACHINE-XML.                                               K6SCA4.2
+023008     MOVE     SPACE TO MACHINE-WORK.                              K6SCA4.2
+023009     STRING   "<TEST-RESULT><FEATURE>" DELIMITED BY SIZE          K6SCA4.2
+023010              FEATURE DELIMITED BY SIZE                           K6SCA4.2
+023011              "</FEATURE><PAR-NAME>" DELIMITED BY SIZE            K6SCA4.2
+023012              PAR-NAME DELIMITED BY SIZE                          K6SCA4.2
+023013              "</PAR-NAME><P-OR-F>" DELIMITED BY SIZE             K6SCA4.2
+023014              P-OR-F DELIMITED BY SIZE                            K6SCA4.2
+023015              "</P-OR-F><RE-MARK>" DELIMITED BY SIZE              K6SCA4.2
+023016              RE-MARK DELIMITED BY SIZE                           K6SCA4.2
+023017              "</RE-MARK></TEST-RESULT>" DELIMITED BY SIZE        K6SCA4.2
+023018         INTO MACHINE-WORK.                                       K6SCA4.2
 023000 WRITE-LINE.                                                      K6SCA4.2
 023100     ADD 1 TO RECORD-COUNT.                                       K6SCA4.2
       *Initially next 13 lines had the 'Y' indicator which is unknown
@@ -235,6 +691,7 @@
 023300         MOVE DUMMY-RECORD TO DUMMY-HOLD                          K6SCA4.2
 023400         MOVE SPACE TO DUMMY-RECORD                               K6SCA4.2
 023500         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  K6SCA4.2
+023550         ADD 1 TO TOTAL-LINES-WRITTEN                             K6SCA4.2
 023600         MOVE CCVS-H-1  TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    K6SCA4.2
 023700         MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    K6SCA4.2
 023800         MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    K6SCA4.2
@@ -247,6 +704,7 @@
 024500     PERFORM WRT-LN.                                              K6SCA4.2
 024600 WRT-LN.                                                          K6SCA4.2
 024700     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               K6SCA4.2
+024750     ADD 1 TO TOTAL-LINES-WRITTEN.                                K6SCA4.2
 024800     MOVE SPACE TO DUMMY-RECORD.                                  K6SCA4.2
 024900 BLANK-LINE-PRINT.                                                K6SCA4.2
 025000     PERFORM WRT-LN.                                              K6SCA4.2
@@ -264,7 +722,31 @@
 026200     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 K6SCA4.2
 026300     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. K6SCA4.2
 026400     MOVE   SPACES TO COR-ANSI-REFERENCE.                         K6SCA4.2
+026450     PERFORM  PRIOR-COMPUTED-COMPARE.                             K6SCA4.2
 026500 FAIL-ROUTINE-EX. EXIT.                                           K6SCA4.2
+026501 PRIOR-COMPUTED-COMPARE.                                          K6SCA4.2
+026502     PERFORM  READ-HISTORY-DETAIL.                                K6SCA4.2
+026503     IF       HISTORY-DETAIL-FOUND AND                            K6SCA4.2
+026504              PRIOR-COMPUTED-VALUE NOT EQUAL TO COMPUTED-A        K6SCA4.2
+026505              MOVE PRIOR-COMPUTED-VALUE TO TPC-VALUE              K6SCA4.2
+026506              MOVE TEST-PRIOR-COMPUTED TO PRINT-REC               K6SCA4.2
+026507              PERFORM WRITE-LINE.                                 K6SCA4.2
+026550 ERROR-THRESHOLD-CHECK.                                           K6SCA4.2
+026555     IF       ERROR-COUNTER IS GREATER THAN ERROR-THRESHOLD       K6SCA4.2
+026560              SET THRESHOLD-EXCEEDED TO TRUE                      K6SCA4.2
+026565     ELSE                                                         K6SCA4.2
+026570              MOVE "N" TO THRESHOLD-EXCEEDED-SW.                  K6SCA4.2
+026575     IF       THRESHOLD-EXCEEDED                                  K6SCA4.2
+026580              PERFORM WRITE-ALERT                                 K6SCA4.2
+026585              MOVE 16 TO RETURN-CODE.                             K6SCA4.2
+026590 WRITE-ALERT.                                                     K6SCA4.2
+026591     MOVE     SPACE TO ALERT-REC.                                 K6SCA4.2
+026592     MOVE     CCVS-PGM-ID TO AL-PGM-ID.                           K6SCA4.2
+026593     MOVE     ERROR-COUNTER TO AL-ERROR-COUNT.                    K6SCA4.2
+026594     MOVE     ERROR-THRESHOLD TO AL-THRESHOLD.                    K6SCA4.2
+026595     OPEN     EXTEND ALERT-FILE.                                  K6SCA4.2
+026596     WRITE    ALERT-REC.                                          K6SCA4.2
+026597     CLOSE    ALERT-FILE.                                         K6SCA4.2
 026600 BAIL-OUT.                                                        K6SCA4.2
 026700     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   K6SCA4.2
 026800     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           K6SCA4.2
@@ -274,19 +756,71 @@
 027200     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   K6SCA4.2
 027300     MOVE   SPACES TO INF-ANSI-REFERENCE.                         K6SCA4.2
 027400 BAIL-OUT-EX. EXIT.                                               K6SCA4.2
+027410 ANSI-REF-VALIDATE.                                               K6SCA4.2
+027420     IF       ANSI-REFERENCE EQUAL TO SPACE                       K6SCA4.2
+027430              GO TO ANSI-REF-VALIDATE-EXIT.                       K6SCA4.2
+027440     SET      AR-IDX TO 1.                                        K6SCA4.2
+027450     SEARCH   AR-ENTRY                                            K6SCA4.2
+027460         AT END                                                   K6SCA4.2
+027470             ADD 1 TO ANSI-REF-INVALID-COUNT                      K6SCA4.2
+027480         WHEN AR-ENTRY (AR-IDX) EQUAL TO ANSI-REFERENCE           K6SCA4.2
+027490             GO TO ANSI-REF-VALIDATE-EXIT.                        K6SCA4.2
+027495 ANSI-REF-VALIDATE-EXIT. EXIT.                                    K6SCA4.2
 027500 CCVS1-EXIT.                                                      K6SCA4.2
 027600     EXIT.                                                        K6SCA4.2
 027700 LB106A-INIT SECTION.                                             K6SCA4.2
-027800 LB106A-001.                                                      K6SCA4.2
-027900     MOVE  " REGARDLESS OF WHAT APPEARS ABOVE OR BELOW, THIS IS THK6SCA4.2
-028000-          "E REPORT FOR SM106A" TO PRINT-REC.                    K6SCA4.2
-028100     PERFORM WRITE-LINE.                                          K6SCA4.2
-028200     PERFORM BLANK-LINE-PRINT.                                    K6SCA4.2
-028300     MOVE     " THE PRESENCE OF THIS MESSAGE INDICATES THAT TEXT FK6SCA4.2
-028400-    "OR ALL 3 DIVISIONS CAN BE GENERATED BY ONE COPY STATEMENT." K6SCA4.2
-028500              TO PRINT-REC.                                       K6SCA4.2
-028600     PERFORM       WRITE-LINE.                                    K6SCA4.2
-028700     PERFORM       INSPT.                                         K6SCA4.2
+027720 LB106A-001.                                                      K6SCA4.2
+027740     PERFORM LB106A-PROCESS-CASE THRU LB106A-PROCESS-CASE-EXIT    K6SCA4.2
+027760         UNTIL TEST-CASE-EOF.                                     K6SCA4.2
+027780 LB106A-001-EXIT. EXIT.                                           K6SCA4.2
+027800 LB106A-PROCESS-CASE.                                             K6SCA4.2
+027805     MOVE     SPACE TO RE-MARK.                                   K6SCA4.2
+027810     MOVE     TC-PAR-NAME TO PAR-NAME.                            K6SCA4.2
+027812     MOVE     TC-FEATURE TO FEATURE.                              K6SCA4.2
+027815     IF       RERUN-FAILED-ONLY                                   K6SCA4.2
+027816              PERFORM READ-HISTORY-DETAIL                         K6SCA4.2
+027817              IF    HISTORY-DETAIL-FOUND                          K6SCA4.2
+027818              AND   PRIOR-DISPOSITION-VALUE NOT EQUAL TO "FAIL*"  K6SCA4.2
+027819              AND   PRIOR-DISPOSITION-VALUE NOT EQUAL TO "*****"  K6SCA4.2
+027822                    GO TO LB106A-PROCESS-CASE-SKIP.               K6SCA4.2
+027820     MOVE     TC-NARRATIVE-1 TO PRINT-REC.                        K6SCA4.2
+027840     PERFORM  WRITE-LINE.                                         K6SCA4.2
+027860     PERFORM  BLANK-LINE-PRINT.                                   K6SCA4.2
+027880     MOVE     TC-NARRATIVE-2 TO PRINT-REC.                        K6SCA4.2
+027900     PERFORM  WRITE-LINE.                                         K6SCA4.2
+027920     PERFORM  LB106A-SET-DISPOSITION.                             K6SCA4.2
+027940     PERFORM  READ-TEST-CASE.                                     K6SCA4.2
+027941     ADD      1 TO CASES-COMPLETED-COUNT.                         K6SCA4.2
+027942     PERFORM  CHECKPOINT-ROUTINE.                                 K6SCA4.2
+027950     GO TO    LB106A-PROCESS-CASE-EXIT.                           K6SCA4.2
+027955 LB106A-PROCESS-CASE-SKIP.                                        K6SCA4.2
+027956     ADD      1 TO SKIPPED-COUNTER.                               K6SCA4.2
+027957     MOVE     SPACE TO SKIP-NOTICE-LINE.                          K6SCA4.2
+027958     MOVE     PAR-NAME TO SN-PAR-NAME.                            K6SCA4.2
+027959     MOVE     SKIP-NOTICE-LINE TO PRINT-REC.                      K6SCA4.2
+027961     PERFORM  WRITE-LINE.                                         K6SCA4.2
+027962     PERFORM  READ-TEST-CASE.                                     K6SCA4.2
+027964     ADD      1 TO CASES-COMPLETED-COUNT.                         K6SCA4.2
+027965     PERFORM  CHECKPOINT-ROUTINE.                                 K6SCA4.2
+027963 LB106A-PROCESS-CASE-EXIT. EXIT.                                  K6SCA4.2
+027980 LB106A-SET-DISPOSITION.                                          K6SCA4.2
+028000     IF       TC-DISPOSITION EQUAL TO "PASS "                     K6SCA4.2
+028020              PERFORM PASS                                        K6SCA4.2
+028040     ELSE                                                         K6SCA4.2
+028060     IF       TC-DISPOSITION EQUAL TO "FAIL*"                     K6SCA4.2
+028080              PERFORM FAIL                                        K6SCA4.2
+028082              PERFORM PRIOR-COMPUTED-COMPARE                      K6SCA4.2
+028100     ELSE                                                         K6SCA4.2
+028120     IF       TC-DISPOSITION EQUAL TO "*****"                     K6SCA4.2
+028140              PERFORM DE-LETE                                     K6SCA4.2
+028150     ELSE                                                         K6SCA4.2
+028155     IF       TC-DISPOSITION EQUAL TO "WARN*"                     K6SCA4.2
+028157              PERFORM WARN                                        K6SCA4.2
+028160     ELSE                                                         K6SCA4.2
+028180              PERFORM INSPT.                                      K6SCA4.2
+028185     PERFORM  WRITE-MACHINE-DETAIL.                               K6SCA4.2
+028187     PERFORM  ANSI-REF-VALIDATE THRU ANSI-REF-VALIDATE-EXIT.      K6SCA4.2
+028190     PERFORM  WRITE-HISTORY-DETAIL.                               K6SCA4.2
 028800 CCVS-EXIT SECTION.                                               K6SCA4.2
 028900 CCVS-999999.                                                     K6SCA4.2
 029000     GO TO CLOSE-FILES.                                           K6SCA4.2
